@@ -0,0 +1,86 @@
+//TESTEJOB JOB (ACCTNO),'DAILY INTAKE - TESTE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOBNAME:  TESTEJOB                                           *
+//* PURPOSE:  COMPILE, LINK AND RUN TESTE - THE DL100 DAILY       *
+//*           TRANSACTION INTAKE DRIVER.  RUN IN THE OVERNIGHT    *
+//*           BATCH WINDOW AFTER THE DAILY EXTRACT (TRANSIN)      *
+//*           HAS BEEN DELIVERED TO THE BATCH LIBRARY.            *
+//*                                                                *
+//* MODIFICATION HISTORY                                          *
+//* DATE       INIT  DESCRIPTION                                  *
+//* ---------- ----  ----------------------------------------     *
+//* 12/09/2024  LM   Initial job stream - compile/link/run.       *
+//* 17/09/2024  LM   Added SYSLIB DD for the DL100 copybook lib.  *
+//* 19/09/2024  LM   Added CKPTFL DD so a restart run picks up    *
+//*                  the checkpoint left by a prior abend.        *
+//* 03/10/2024  LM   Added RPTOUT DD for the printed run report.  *
+//* 08/10/2024  LM   Added AUDOUT DD for the audit-trail file.    *
+//* 15/10/2024  LM   Added ERROUT DD for records VALIDATE-RECORD  *
+//*                  rejects.                                     *
+//* 22/10/2024  LM   Note: this RUN step always drives TESTE in   *
+//*                  batch mode - the run-mode flag comes in on   *
+//*                  LK-RUN-MODE, which this step never passes,   *
+//*                  so it defaults to "B".  Interactive          *
+//*                  maintenance is run from a TSO/USS session    *
+//*                  outside this job stream, via a small driver  *
+//*                  that CALLs TESTE with LK-RUN-MODE set to     *
+//*                  "I".  MASTFL is not allocated here - this    *
+//*                  step never opens DL100-MASTER-FILE, and      *
+//*                  holding it DISP=OLD for the whole batch       *
+//*                  window would lock the master file away from  *
+//*                  a concurrent TSO/USS maintenance session.     *
+//* 08/11/2024  LM   Switched COMPILE's PARM from APOST to QUOTE  *
+//*                  so IGYCRCTL delimits literals the way TESTE  *
+//*                  is actually written, with double quotes.     *
+//* 15/11/2024  LM   CKPTFL was DISP=OLD, which requires the      *
+//*                  dataset to already be catalogued - on a      *
+//*                  genuine first-ever run (no prior checkpoint) *
+//*                  that fails allocation before TESTE gets      *
+//*                  control, so CHECK-RESTART's no-checkpoint-   *
+//*                  yet handling could never actually be         *
+//*                  exercised through this job stream.  Changed  *
+//*                  to DISP=(MOD,CATLG) with UNIT/SPACE/DCB so    *
+//*                  the step catalogs the dataset itself the     *
+//*                  first time it is needed.                      *
+//*--------------------------------------------------------------*
+//*
+//COMPILE  EXEC PGM=IGYCRCTL,PARM='LIB,NODYNAM,RENT,QUOTE'
+//STEPLIB  DD DSN=SYS1.COMPLIB,DISP=SHR
+//SYSLIB   DD DSN=DL100.PROD.COPYLIB,DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DSN=DL100.PROD.SRCLIB(TESTE),DISP=SHR
+//SYSLIN   DD DSN=&&OBJSET,UNIT=SYSDA,DISP=(MOD,PASS),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(BLKSIZE=3200,LRECL=80,RECFM=FB)
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKED     EXEC PGM=IEWL,COND=(8,LT,COMPILE),
+//             PARM='LIST,MAP,LET,XREF'
+//SYSLIB   DD DSN=SYS1.COBLIB,DISP=SHR
+//SYSLIN   DD DSN=&&OBJSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=DL100.PROD.LOADLIB(TESTE),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//RUN      EXEC PGM=TESTE,COND=((8,LT,COMPILE),(8,LT,LKED))
+//STEPLIB  DD DSN=DL100.PROD.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=DL100.PROD.TRANSIN,DISP=SHR
+//CKPTFL   DD DSN=DL100.PROD.CKPTFL,DISP=(MOD,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(BLKSIZE=8000,LRECL=80,RECFM=FB)
+//RPTOUT   DD SYSOUT=*
+//AUDOUT   DD DSN=DL100.PROD.AUDIT(+1),DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(BLKSIZE=8000,LRECL=80,RECFM=FB)
+//ERROUT   DD DSN=DL100.PROD.REJECTS(+1),DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(BLKSIZE=8100,LRECL=81,RECFM=FB)
+//SYSOUT   DD SYSOUT=*
+//*
+//*  TO RESTART THIS JOB AFTER AN ABEND, RESUBMIT UNCHANGED -
+//*  MAIN-PROCEDURE READS CKPTFL AT STARTUP AND SKIPS FORWARD TO
+//*  THE LAST CHECKPOINTED RECORD AUTOMATICALLY.
+//*
