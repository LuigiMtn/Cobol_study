@@ -0,0 +1,24 @@
+000100******************************************************************
+000200* Copybook:  DL100TR
+000300* Author:    Luigi
+000400* Date:      12/09/2024
+000500* Purpose:   Record layout for the daily transaction extract
+000600*            read by TESTE and by any other program that reads
+000700*            or writes the same file.  Keep this the one and
+000800*            only place the field list is maintained.
+000900*
+001000* Modification History
+001100* Date       Init  Description
+001200* ---------- ----  --------------------------------------------
+001300* 12/09/2024  LM   Initial layout, split out of TESTE.
+001400******************************************************************
+001500 01  DL100-TRANS-RECORD.
+001600     05  DL100-TRANS-KEY.
+001700         10  DL100-TRANS-ACCT-NO      PIC 9(09).
+001800         10  DL100-TRANS-SEQ-NO       PIC 9(05).
+001900     05  DL100-TRANS-DATE             PIC 9(08).
+002000     05  DL100-TRANS-TYPE-CODE        PIC X(02).
+002100     05  DL100-TRANS-AMOUNT           PIC 9(07)V99.
+002200     05  DL100-TRANS-NAME             PIC X(30).
+002300     05  DL100-TRANS-STATUS           PIC X(01).
+002400     05  FILLER                       PIC X(17).
