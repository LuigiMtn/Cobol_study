@@ -1,53 +1,785 @@
-      ******************************************************************
-      * Author:    Luigi
-      * Date:      28/08/2024
-      * Purpose:   Learning
-      * Tectonics: cobc
-      ******************************************************************
-      *
-      *IDENTIFICATION DIVISION serve para identifcar o programa no computador
-      *e proporciona informa��es documentais para pessoas que n�o entendem
-      *nada de processamento e queiram analisar superficionalmente o programa
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TESTE.
-      *    AUTHOR.       // nome do autor do programa
-      *    DATE-WRITTEN  // data que o programa foi codado
-      *    DATE-COMPILED // data de compila��o do programa
-      *    SECURITY      // pode conter informa��es de acesso ao programa
-      *    REMARKS       // observa��es do programa
-
-
-      *descreve ao computador os perifericos que ser�o utilizados pelo programa
-
-       ENVIRONMENT DIVISION.
-      *    CONFIGURATION SECTION
-
-      *    INPUT-OUTPUT SECTION
-      *        FILE-CONTROL   // arquivos que o programa vai acessar
-      *        I-O-CONTROL    // DESCONTINUADA
-      *
-      *SELECT nome-arquivo ASSING TO nome-externo
-      *    ORGANIZATION IS SEQUENTIAL
-      *    ACCESS MODE IS SEQUENTIAL
-      *    FILE STATUS IF FS_ARQUIVO.
-
-      *descreve arquivos de entrada e saida que ser�o usados no programa
-       DATA DIVISION.
-
-      *Descreve os dados armazenados externamente
-       FILE SECTION.
-
-      *Descreve dados internos
-       WORKING-STORAGE SECTION.
-
-      *Descreve dados internos que s�o alocados po invoca��o
-       LOCAL-STORAGE SECTION.
-
-      *Area para declarar acesso a outros programas
-       LINKAGE SECTION.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "SALVE"
-            STOP RUN.
-       END PROGRAM TESTE.
+000100******************************************************************
+000200* Author:      Luigi
+000300* Date-Written: 28/08/2024
+000400* Date-Compiled:
+000500* Purpose:     Daily intake driver for the DL100 transaction
+000600*              extract.
+000700* Tectonics:   cobc -c TESTE.cbl -I copybooks
+000800*
+000900* Modification History
+001000* Date       Init  Description
+001100* ---------- ----  ---------------------------------------------
+001200* 28/08/2024  LM   Initial skeleton.
+001300* 12/09/2024  LM   Added daily transaction intake (SELECT/FD)
+001400*                  and an OPEN/READ/CLOSE driver loop.
+001500* 15/09/2024  LM   Added WS-FILE-STATUS checking and an
+001600*                  ERROR-PARAGRAPH controlled abend.
+001700* 17/09/2024  LM   Moved the transaction record layout out to
+001800*                  copybook DL100TR.
+001900* 19/09/2024  LM   Added checkpoint/restart so a mid-run abend
+002000*                  does not force the whole file to be
+002100*                  reprocessed from record one.
+002200* 26/09/2024  LM   Added a PROCEDURE DIVISION USING interface
+002300*                 so other programs can CALL "TESTE" as a
+002400*                 validation/lookup subroutine instead of it
+002500*                 only being runnable as its own job step.
+002600* 03/10/2024  LM   Added DL100-REPORT-FILE heading/detail/
+002700*                 total report.
+002800* 08/10/2024  LM   Added DL100-AUDIT-FILE so every input
+002900*                 record processed leaves an audit trail.
+003000* 15/10/2024  LM   Added VALIDATE-RECORD field-level edits and
+003100*                 a DL100-ERROR-FILE reject output; wired into
+003200*                 both the batch loop and the subcall interface.
+003300* 22/10/2024  LM   Added an interactive maintenance mode against
+003400*                 DL100-MASTER-FILE, gated by WS-RUN-MODE-SWITCH
+003500*                 so batch and ad-hoc fixes share one program.
+003600* 08/11/2024  LM   Moved the run-mode flag onto the USING
+003700*                 interface (LK-RUN-MODE) instead of an ACCEPT,
+003800*                 and tightened CHECK-RESTART's status handling.
+003900******************************************************************
+004000*
+004100*IDENTIFICATION DIVISION serve para identifcar o programa no
+004200*computador e proporciona informacoes documentais basicas.
+004300 IDENTIFICATION DIVISION.
+004400 PROGRAM-ID. TESTE.
+004500 AUTHOR. LUIGI.
+004600 DATE-WRITTEN. 28/08/2024.
+004700 DATE-COMPILED.
+004800*
+004900******************************************************************
+005000* ENVIRONMENT DIVISION - descreve ao computador os perifericos
+005100* que serao utilizados pelo programa.
+005200******************************************************************
+005300 ENVIRONMENT DIVISION.
+005400 CONFIGURATION SECTION.
+005500 SOURCE-COMPUTER.     IBM-370.
+005600 OBJECT-COMPUTER.     IBM-370.
+005700*
+005800 INPUT-OUTPUT SECTION.
+005900 FILE-CONTROL.
+006000*    arquivos que o programa vai acessar
+006100     SELECT DL100-TRANS-FILE ASSIGN TO TRANSIN
+006200         ORGANIZATION IS SEQUENTIAL
+006300         ACCESS MODE IS SEQUENTIAL
+006400         FILE STATUS IS WS-FS-TRANS.
+006500*
+006600     SELECT DL100-CKPT-FILE ASSIGN TO CKPTFL
+006700         ORGANIZATION IS SEQUENTIAL
+006800         ACCESS MODE IS SEQUENTIAL
+006900         FILE STATUS IS WS-FS-CKPT.
+007000*
+007100     SELECT DL100-REPORT-FILE ASSIGN TO RPTOUT
+007200         ORGANIZATION IS SEQUENTIAL
+007300         ACCESS MODE IS SEQUENTIAL
+007400         FILE STATUS IS WS-FS-REPORT.
+007500*
+007600     SELECT DL100-AUDIT-FILE ASSIGN TO AUDOUT
+007700         ORGANIZATION IS SEQUENTIAL
+007800         ACCESS MODE IS SEQUENTIAL
+007900         FILE STATUS IS WS-FS-AUDIT.
+008000*
+008100     SELECT DL100-ERROR-FILE ASSIGN TO ERROUT
+008200         ORGANIZATION IS SEQUENTIAL
+008300         ACCESS MODE IS SEQUENTIAL
+008400         FILE STATUS IS WS-FS-ERROR.
+008500*
+008600     SELECT DL100-MASTER-FILE ASSIGN TO MASTFL
+008700         ORGANIZATION IS INDEXED
+008800         ACCESS MODE IS DYNAMIC
+008900         RECORD KEY IS DL100-MASTER-ACCT-NO
+009000         FILE STATUS IS WS-FS-MASTER.
+009100*
+009200******************************************************************
+009300* DATA DIVISION - descreve arquivos de entrada e saida e os
+009400* dados internos usados pelo programa.
+009500******************************************************************
+009600 DATA DIVISION.
+009700 FILE SECTION.
+009800*
+009900 FD  DL100-TRANS-FILE
+010000     RECORDING MODE IS F
+010100     LABEL RECORDS ARE STANDARD.
+010200     COPY DL100TR.
+010300*
+010400 FD  DL100-CKPT-FILE
+010500     RECORDING MODE IS F
+010600     LABEL RECORDS ARE STANDARD.
+010700 01  DL100-CKPT-RECORD.
+010800     05  DL100-CKPT-LAST-COUNT        PIC 9(09).
+010900     05  FILLER                       PIC X(71).
+011000*
+011100 FD  DL100-REPORT-FILE
+011200     RECORDING MODE IS F
+011300     LABEL RECORDS ARE STANDARD.
+011400 01  DL100-REPORT-RECORD             PIC X(132).
+011500*
+011600 FD  DL100-AUDIT-FILE
+011700     RECORDING MODE IS F
+011800     LABEL RECORDS ARE STANDARD.
+011900 01  DL100-AUDIT-RECORD.
+012000     05  DL100-AUDIT-KEY.
+012100         10  DL100-AUDIT-ACCT-NO      PIC 9(09).
+012200         10  DL100-AUDIT-SEQ-NO       PIC 9(05).
+012300     05  DL100-AUDIT-ACTION           PIC X(10).
+012400     05  DL100-AUDIT-TIMESTAMP.
+012500         10  DL100-AUDIT-RUN-DATE     PIC 9(08).
+012600         10  DL100-AUDIT-RUN-TIME     PIC 9(08).
+012700     05  DL100-AUDIT-STATUS-BEFORE    PIC X(01).
+012800     05  DL100-AUDIT-STATUS-AFTER     PIC X(01).
+012900     05  FILLER                       PIC X(38).
+013000*
+013100 FD  DL100-ERROR-FILE
+013200     RECORDING MODE IS F
+013300     LABEL RECORDS ARE STANDARD.
+013400 01  DL100-ERROR-TRANS-REC            PIC X(81).
+013500*
+013600 FD  DL100-MASTER-FILE
+013700     RECORDING MODE IS F
+013800     LABEL RECORDS ARE STANDARD.
+013900 01  DL100-MASTER-RECORD.
+014000     05  DL100-MASTER-ACCT-NO         PIC 9(09).
+014100     05  DL100-MASTER-NAME            PIC X(30).
+014200     05  DL100-MASTER-STATUS          PIC X(01).
+014300     05  FILLER                       PIC X(41).
+014400*
+014500******************************************************************
+014600* WORKING-STORAGE SECTION - dados internos do programa.
+014700******************************************************************
+014800 WORKING-STORAGE SECTION.
+014900*
+015000*    standalone counters used for checkpoint/restart and totals
+015100 77  WS-RECORD-COUNT                  PIC 9(07) COMP VALUE ZERO.
+015200 77  WS-SKIP-COUNT                     PIC 9(07) COMP VALUE ZERO.
+015300 77  WS-CKPT-INTERVAL                  PIC 9(05) COMP VALUE 100.
+015400 77  WS-CKPT-COUNTER                   PIC 9(05) COMP VALUE ZERO.
+015500 77  WS-PROCESSED-COUNT                PIC 9(07) COMP VALUE ZERO.
+015600 77  WS-ERROR-COUNT                    PIC 9(07) COMP VALUE ZERO.
+015700 77  WS-MENU-CHOICE                    PIC X(01).
+015800 77  WS-MAINT-ACCT-NO                  PIC 9(09).
+015900*
+016000 01  WS-FILE-STATUS-FIELDS.
+016100     05  WS-FS-TRANS                   PIC X(02) VALUE "00".
+016200         88  WS-FS-TRANS-OK            VALUE "00".
+016300         88  WS-FS-TRANS-EOF           VALUE "10".
+016400     05  WS-FS-CKPT                     PIC X(02) VALUE "00".
+016500         88  WS-FS-CKPT-OK             VALUE "00".
+016600         88  WS-FS-CKPT-EOF            VALUE "10".
+016700        88  WS-FS-CKPT-NOT-FOUND      VALUE "35".
+016800     05  WS-FS-REPORT                   PIC X(02) VALUE "00".
+016900         88  WS-FS-REPORT-OK           VALUE "00".
+017000     05  WS-FS-AUDIT                    PIC X(02) VALUE "00".
+017100         88  WS-FS-AUDIT-OK            VALUE "00".
+017200     05  WS-FS-ERROR                    PIC X(02) VALUE "00".
+017300         88  WS-FS-ERROR-OK            VALUE "00".
+017400     05  WS-FS-MASTER                   PIC X(02) VALUE "00".
+017500         88  WS-FS-MASTER-OK           VALUE "00".
+017600         88  WS-FS-MASTER-DUP-KEY      VALUE "22".
+017700         88  WS-FS-MASTER-NOT-FOUND    VALUE "23".
+017800*
+017900 01  WS-SWITCHES.
+018000     05  WS-CALLED-SWITCH              PIC X(01) VALUE "N".
+018100         88  WS-CALLED-AS-SUBPROGRAM   VALUE "Y".
+018200     05  WS-EOF-SWITCH                 PIC X(01) VALUE "N".
+018300         88  WS-EOF                    VALUE "Y".
+018400     05  WS-RESTART-SWITCH             PIC X(01) VALUE "N".
+018500         88  WS-RESTART-IN-PROGRESS    VALUE "Y".
+018600     05  WS-VALID-SWITCH               PIC X(01) VALUE "Y".
+018700         88  WS-RECORD-VALID           VALUE "Y".
+018800         88  WS-RECORD-INVALID         VALUE "N".
+018900     05  WS-RUN-MODE-SWITCH            PIC X(01) VALUE "B".
+019000         88  WS-BATCH-MODE             VALUE "B".
+019100         88  WS-INTERACTIVE-MODE       VALUE "I".
+019200     05  WS-MAINT-EXIT-SWITCH          PIC X(01) VALUE "N".
+019300         88  WS-MAINT-DONE             VALUE "Y".
+019400*
+019500 01  WS-ABEND-FIELDS.
+019600     05  WS-ABEND-FILE-NAME            PIC X(20).
+019700     05  WS-ABEND-STATUS                PIC X(02).
+019800     05  WS-ABEND-RETURN-CODE          PIC 9(03) VALUE 16.
+019900*
+020000 01  WS-MAINT-FIELDS.
+020100     05  WS-MAINT-NAME                 PIC X(30).
+020200     05  WS-MAINT-STATUS                PIC X(01).
+020300*
+020400 01  WS-CURRENT-DATE                    PIC 9(08).
+020500*
+020600 01  WS-CURRENT-TIME                    PIC 9(08).
+020700*
+020800 01  WS-REPORT-FIELDS.
+020900     05  WS-HEADING-1.
+021000         10  FILLER                     PIC X(31)
+021100             VALUE "DL100 DAILY TRANSACTION REPORT".
+021200         10  FILLER                     PIC X(09) VALUE SPACES.
+021300         10  HDG-RUN-DATE               PIC 9(08).
+021400         10  FILLER                     PIC X(84) VALUE SPACES.
+021500     05  WS-HEADING-2.
+021600         10  FILLER                     PIC X(30)
+021700             VALUE "KEY          NAME".
+021800         10  FILLER                     PIC X(102) VALUE SPACES.
+021900     05  WS-DETAIL-LINE.
+022000         10  DTL-ACCT-NO                PIC 9(09).
+022100         10  FILLER                     PIC X(02) VALUE SPACES.
+022200         10  DTL-NAME                   PIC X(30).
+022300         10  FILLER                     PIC X(02) VALUE SPACES.
+022400         10  DTL-STATUS                 PIC X(09).
+022500         10  FILLER                     PIC X(80) VALUE SPACES.
+022600     05  WS-TOTAL-LINE-1.
+022700         10  FILLER                     PIC X(20)
+022800             VALUE "RECORDS READ    : ".
+022900         10  TOT-RECORDS-READ           PIC Z,ZZZ,ZZ9.
+023000         10  FILLER                     PIC X(103) VALUE SPACES.
+023100     05  WS-TOTAL-LINE-2.
+023200         10  FILLER                     PIC X(20)
+023300             VALUE "RECORDS PROCESSED: ".
+023400         10  TOT-RECORDS-PROCESSED      PIC Z,ZZZ,ZZ9.
+023500         10  FILLER                     PIC X(103) VALUE SPACES.
+023600     05  WS-TOTAL-LINE-3.
+023700         10  FILLER                     PIC X(20)
+023800             VALUE "RECORDS IN ERROR : ".
+023900         10  TOT-RECORDS-ERROR          PIC Z,ZZZ,ZZ9.
+024000         10  FILLER                     PIC X(103) VALUE SPACES.
+024100*
+024200******************************************************************
+024300* LOCAL-STORAGE SECTION - dados internos alocados por invocacao.
+024400******************************************************************
+024500 LOCAL-STORAGE SECTION.
+024600*
+024700******************************************************************
+024800* LINKAGE SECTION - area para declarar acesso a outros programas.
+024900******************************************************************
+025000 LINKAGE SECTION.
+025100 01  LK-TRANS-RECORD                    PIC X(81).
+025200 01  LK-RETURN-CODE                      PIC S9(04) COMP.
+025300     88  LK-RECORD-VALID               VALUE ZERO.
+025400     88  LK-RECORD-INVALID             VALUE 4.
+025500     88  LK-RECORD-ERROR               VALUE 8.
+025600 01  LK-RUN-MODE                         PIC X(01).
+025700*
+025800******************************************************************
+025900 PROCEDURE DIVISION USING OPTIONAL LK-TRANS-RECORD
+026000                          OPTIONAL LK-RETURN-CODE
+026100                          OPTIONAL LK-RUN-MODE.
+026200*
+026300 MAIN-PROCEDURE.
+026400     IF ADDRESS OF LK-TRANS-RECORD NOT = NULL
+026500         OR ADDRESS OF LK-RETURN-CODE NOT = NULL
+026600         OR ADDRESS OF LK-RUN-MODE NOT = NULL
+026700         MOVE "Y" TO WS-CALLED-SWITCH
+026800     END-IF
+026900     IF ADDRESS OF LK-TRANS-RECORD NOT = NULL
+027000         AND ADDRESS OF LK-RETURN-CODE NOT = NULL
+027100         PERFORM VALIDATE-SUBCALL THRU VALIDATE-SUBCALL-EXIT
+027200         GOBACK
+027300     END-IF
+027400     IF ADDRESS OF LK-RUN-MODE NOT = NULL
+027500         MOVE LK-RUN-MODE TO WS-RUN-MODE-SWITCH
+027600     END-IF
+027700     IF WS-INTERACTIVE-MODE
+027800         PERFORM INTERACTIVE-MAINTENANCE
+027900             THRU INTERACTIVE-MAINTENANCE-EXIT
+028000         GOBACK
+028100     END-IF
+028200     OPEN INPUT DL100-TRANS-FILE
+028300     IF NOT WS-FS-TRANS-OK
+028400         MOVE "DL100-TRANS-FILE" TO WS-ABEND-FILE-NAME
+028500         MOVE WS-FS-TRANS TO WS-ABEND-STATUS
+028600         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+028700     END-IF
+028800     PERFORM CHECK-RESTART THRU CHECK-RESTART-EXIT
+028900     IF WS-RESTART-IN-PROGRESS
+029000         DISPLAY "*** RESTARTING FROM CHECKPOINT, SKIPPING "
+029100             WS-SKIP-COUNT " RECORDS ***"
+029200     END-IF
+029300     OPEN OUTPUT DL100-REPORT-FILE
+029400     IF NOT WS-FS-REPORT-OK
+029500         MOVE "DL100-REPORT-FILE" TO WS-ABEND-FILE-NAME
+029600         MOVE WS-FS-REPORT TO WS-ABEND-STATUS
+029700         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+029800     END-IF
+029900     OPEN OUTPUT DL100-AUDIT-FILE
+030000     IF NOT WS-FS-AUDIT-OK
+030100         MOVE "DL100-AUDIT-FILE" TO WS-ABEND-FILE-NAME
+030200         MOVE WS-FS-AUDIT TO WS-ABEND-STATUS
+030300         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+030400     END-IF
+030500     OPEN OUTPUT DL100-ERROR-FILE
+030600     IF NOT WS-FS-ERROR-OK
+030700         MOVE "DL100-ERROR-FILE" TO WS-ABEND-FILE-NAME
+030800         MOVE WS-FS-ERROR TO WS-ABEND-STATUS
+030900         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+031000     END-IF
+031100     PERFORM WRITE-REPORT-HEADINGS THRU WRITE-REPORT-HEADINGS-EXIT
+031200     PERFORM READ-TRANS-RECORD THRU READ-TRANS-RECORD-EXIT
+031300     PERFORM PROCESS-TRANS-RECORD THRU PROCESS-TRANS-RECORD-EXIT
+031400         UNTIL WS-EOF
+031500     PERFORM CLEAR-CHECKPOINT THRU CLEAR-CHECKPOINT-EXIT
+031600     PERFORM WRITE-REPORT-TOTALS THRU WRITE-REPORT-TOTALS-EXIT
+031700     CLOSE DL100-TRANS-FILE
+031800     IF NOT WS-FS-TRANS-OK
+031900         MOVE "DL100-TRANS-FILE" TO WS-ABEND-FILE-NAME
+032000         MOVE WS-FS-TRANS TO WS-ABEND-STATUS
+032100         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+032200     END-IF
+032300     CLOSE DL100-REPORT-FILE
+032400     IF NOT WS-FS-REPORT-OK
+032500         MOVE "DL100-REPORT-FILE" TO WS-ABEND-FILE-NAME
+032600         MOVE WS-FS-REPORT TO WS-ABEND-STATUS
+032700         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+032800     END-IF
+032900     CLOSE DL100-AUDIT-FILE
+033000     IF NOT WS-FS-AUDIT-OK
+033100         MOVE "DL100-AUDIT-FILE" TO WS-ABEND-FILE-NAME
+033200         MOVE WS-FS-AUDIT TO WS-ABEND-STATUS
+033300         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+033400     END-IF
+033500     CLOSE DL100-ERROR-FILE
+033600     IF NOT WS-FS-ERROR-OK
+033700         MOVE "DL100-ERROR-FILE" TO WS-ABEND-FILE-NAME
+033800         MOVE WS-FS-ERROR TO WS-ABEND-STATUS
+033900         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+034000     END-IF
+034100     GOBACK.
+034200*
+034300******************************************************************
+034400* CHECK-RESTART - look for a checkpoint control record left by
+034500* a prior run that abended.  If one exists, skip that many
+034600* input records instead of reprocessing the whole file.
+034700******************************************************************
+034800 CHECK-RESTART.
+034900     MOVE ZERO TO WS-SKIP-COUNT
+035000     OPEN INPUT DL100-CKPT-FILE
+035100     IF WS-FS-CKPT-OK
+035200         READ DL100-CKPT-FILE
+035300         IF WS-FS-CKPT-OK
+035400             MOVE DL100-CKPT-LAST-COUNT TO WS-SKIP-COUNT
+035500             MOVE "Y" TO WS-RESTART-SWITCH
+035600         ELSE
+035700             IF NOT WS-FS-CKPT-EOF
+035800                 MOVE "DL100-CKPT-FILE" TO WS-ABEND-FILE-NAME
+035900                 MOVE WS-FS-CKPT TO WS-ABEND-STATUS
+036000                 PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+036100             END-IF
+036200         END-IF
+036300         CLOSE DL100-CKPT-FILE
+036400     ELSE
+036500         IF NOT WS-FS-CKPT-NOT-FOUND
+036600             MOVE "DL100-CKPT-FILE" TO WS-ABEND-FILE-NAME
+036700             MOVE WS-FS-CKPT TO WS-ABEND-STATUS
+036800             PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+036900         END-IF
+037000     END-IF.
+037100 CHECK-RESTART-EXIT.
+037200     EXIT.
+037300*
+037400******************************************************************
+037500* WRITE-CHECKPOINT - record how many input records have been
+037600* read so far, so a restart can skip back to here.
+037700******************************************************************
+037800 WRITE-CHECKPOINT.
+037900     MOVE WS-RECORD-COUNT TO DL100-CKPT-LAST-COUNT
+038000     OPEN OUTPUT DL100-CKPT-FILE
+038100     IF WS-FS-CKPT-OK
+038200         WRITE DL100-CKPT-RECORD
+038300         IF NOT WS-FS-CKPT-OK
+038400             MOVE "DL100-CKPT-FILE" TO WS-ABEND-FILE-NAME
+038500             MOVE WS-FS-CKPT TO WS-ABEND-STATUS
+038600             PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+038700         END-IF
+038800         CLOSE DL100-CKPT-FILE
+038900     ELSE
+039000         MOVE "DL100-CKPT-FILE" TO WS-ABEND-FILE-NAME
+039100         MOVE WS-FS-CKPT TO WS-ABEND-STATUS
+039200         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+039300     END-IF.
+039400 WRITE-CHECKPOINT-EXIT.
+039500     EXIT.
+039600*
+039700******************************************************************
+039800* CLEAR-CHECKPOINT - truncate the checkpoint file to empty once
+039900* WS-EOF is reached normally, so a clean completion does not
+040000* leave a stale restart point for the next run to trip over.
+040100******************************************************************
+040200 CLEAR-CHECKPOINT.
+040300     OPEN OUTPUT DL100-CKPT-FILE
+040400     IF WS-FS-CKPT-OK
+040500         CLOSE DL100-CKPT-FILE
+040600     ELSE
+040700         MOVE "DL100-CKPT-FILE" TO WS-ABEND-FILE-NAME
+040800         MOVE WS-FS-CKPT TO WS-ABEND-STATUS
+040900         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+041000     END-IF.
+041100 CLEAR-CHECKPOINT-EXIT.
+041200     EXIT.
+041300*
+041400******************************************************************
+041500* WRITE-REPORT-HEADINGS - page 1 heading lines for the printed
+041600* report.
+041700******************************************************************
+041800 WRITE-REPORT-HEADINGS.
+041900     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+042000     MOVE WS-CURRENT-DATE TO HDG-RUN-DATE
+042100     MOVE WS-HEADING-1 TO DL100-REPORT-RECORD
+042200     WRITE DL100-REPORT-RECORD
+042300     IF NOT WS-FS-REPORT-OK
+042400         MOVE "DL100-REPORT-FILE" TO WS-ABEND-FILE-NAME
+042500         MOVE WS-FS-REPORT TO WS-ABEND-STATUS
+042600         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+042700     END-IF
+042800     MOVE WS-HEADING-2 TO DL100-REPORT-RECORD
+042900     WRITE DL100-REPORT-RECORD
+043000     IF NOT WS-FS-REPORT-OK
+043100         MOVE "DL100-REPORT-FILE" TO WS-ABEND-FILE-NAME
+043200         MOVE WS-FS-REPORT TO WS-ABEND-STATUS
+043300         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+043400     END-IF.
+043500 WRITE-REPORT-HEADINGS-EXIT.
+043600     EXIT.
+043700*
+043800******************************************************************
+043900* WRITE-REPORT-TOTALS - the trailing total lines of the printed
+044000* report.
+044100******************************************************************
+044200 WRITE-REPORT-TOTALS.
+044300     MOVE WS-RECORD-COUNT TO TOT-RECORDS-READ
+044400     MOVE WS-TOTAL-LINE-1 TO DL100-REPORT-RECORD
+044500     WRITE DL100-REPORT-RECORD
+044600     IF NOT WS-FS-REPORT-OK
+044700         MOVE "DL100-REPORT-FILE" TO WS-ABEND-FILE-NAME
+044800         MOVE WS-FS-REPORT TO WS-ABEND-STATUS
+044900         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+045000     END-IF
+045100     MOVE WS-PROCESSED-COUNT TO TOT-RECORDS-PROCESSED
+045200     MOVE WS-TOTAL-LINE-2 TO DL100-REPORT-RECORD
+045300     WRITE DL100-REPORT-RECORD
+045400     IF NOT WS-FS-REPORT-OK
+045500         MOVE "DL100-REPORT-FILE" TO WS-ABEND-FILE-NAME
+045600         MOVE WS-FS-REPORT TO WS-ABEND-STATUS
+045700         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+045800     END-IF
+045900     MOVE WS-ERROR-COUNT TO TOT-RECORDS-ERROR
+046000     MOVE WS-TOTAL-LINE-3 TO DL100-REPORT-RECORD
+046100     WRITE DL100-REPORT-RECORD
+046200     IF NOT WS-FS-REPORT-OK
+046300         MOVE "DL100-REPORT-FILE" TO WS-ABEND-FILE-NAME
+046400         MOVE WS-FS-REPORT TO WS-ABEND-STATUS
+046500         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+046600     END-IF.
+046700 WRITE-REPORT-TOTALS-EXIT.
+046800     EXIT.
+046900*
+047000******************************************************************
+047100* PROCESS-TRANS-RECORD - skip already-processed records on a
+047200* restart, checkpoint every WS-CKPT-INTERVAL records, write a
+047300* detail line, then read the next one.
+047400******************************************************************
+047500 PROCESS-TRANS-RECORD.
+047600     IF WS-SKIP-COUNT > ZERO
+047700         SUBTRACT 1 FROM WS-SKIP-COUNT
+047800     ELSE
+047900         PERFORM VALIDATE-RECORD THRU VALIDATE-RECORD-EXIT
+048000         IF WS-RECORD-VALID
+048100             PERFORM WRITE-DETAIL-LINE THRU WRITE-DETAIL-LINE-EXIT
+048200         ELSE
+048300             PERFORM WRITE-ERROR-RECORD
+048400                 THRU WRITE-ERROR-RECORD-EXIT
+048500         END-IF
+048600         ADD 1 TO WS-CKPT-COUNTER
+048700         IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+048800             PERFORM WRITE-CHECKPOINT THRU WRITE-CHECKPOINT-EXIT
+048900             MOVE ZERO TO WS-CKPT-COUNTER
+049000         END-IF
+049100     END-IF
+049200     PERFORM READ-TRANS-RECORD THRU READ-TRANS-RECORD-EXIT.
+049300 PROCESS-TRANS-RECORD-EXIT.
+049400     EXIT.
+049500*
+049600******************************************************************
+049700* WRITE-DETAIL-LINE - one report line per transaction processed.
+049800******************************************************************
+049900 WRITE-DETAIL-LINE.
+050000     ADD 1 TO WS-PROCESSED-COUNT
+050100     MOVE DL100-TRANS-ACCT-NO TO DTL-ACCT-NO
+050200     MOVE DL100-TRANS-NAME TO DTL-NAME
+050300     MOVE "PROCESSED" TO DTL-STATUS
+050400     MOVE WS-DETAIL-LINE TO DL100-REPORT-RECORD
+050500     WRITE DL100-REPORT-RECORD
+050600     IF NOT WS-FS-REPORT-OK
+050700         MOVE "DL100-REPORT-FILE" TO WS-ABEND-FILE-NAME
+050800         MOVE WS-FS-REPORT TO WS-ABEND-STATUS
+050900         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+051000     END-IF
+051100     PERFORM WRITE-AUDIT-RECORD THRU WRITE-AUDIT-RECORD-EXIT.
+051200 WRITE-DETAIL-LINE-EXIT.
+051300     EXIT.
+051400*
+051500******************************************************************
+051600* WRITE-AUDIT-RECORD - one audit record per input record
+051700* processed, so a run's changes can be reconstructed later.
+051800******************************************************************
+051900 WRITE-AUDIT-RECORD.
+052000     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+052100     ACCEPT WS-CURRENT-TIME FROM TIME
+052200     MOVE DL100-TRANS-ACCT-NO TO DL100-AUDIT-ACCT-NO
+052300     MOVE DL100-TRANS-SEQ-NO TO DL100-AUDIT-SEQ-NO
+052400     MOVE "PROCESSED" TO DL100-AUDIT-ACTION
+052500     MOVE WS-CURRENT-DATE TO DL100-AUDIT-RUN-DATE
+052600     MOVE WS-CURRENT-TIME TO DL100-AUDIT-RUN-TIME
+052700     MOVE DL100-TRANS-STATUS TO DL100-AUDIT-STATUS-BEFORE
+052800     MOVE "P" TO DL100-TRANS-STATUS
+052900     MOVE DL100-TRANS-STATUS TO DL100-AUDIT-STATUS-AFTER
+053000     WRITE DL100-AUDIT-RECORD
+053100     IF NOT WS-FS-AUDIT-OK
+053200         MOVE "DL100-AUDIT-FILE" TO WS-ABEND-FILE-NAME
+053300         MOVE WS-FS-AUDIT TO WS-ABEND-STATUS
+053400         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+053500     END-IF.
+053600 WRITE-AUDIT-RECORD-EXIT.
+053700     EXIT.
+053800*
+053900******************************************************************
+054000* VALIDATE-RECORD - edit the fields of the current transaction
+054100* record.  Required fields must be populated and numeric fields
+054200* must actually be numeric before the record is allowed through
+054300* to the report/audit files.
+054400******************************************************************
+054500 VALIDATE-RECORD.
+054600     MOVE "Y" TO WS-VALID-SWITCH
+054700     IF DL100-TRANS-ACCT-NO NOT NUMERIC
+054800         MOVE "N" TO WS-VALID-SWITCH
+054900     END-IF
+055000     IF DL100-TRANS-SEQ-NO NOT NUMERIC
+055100         MOVE "N" TO WS-VALID-SWITCH
+055200     END-IF
+055300     IF DL100-TRANS-DATE NOT NUMERIC
+055400         MOVE "N" TO WS-VALID-SWITCH
+055500     END-IF
+055600     IF DL100-TRANS-AMOUNT NOT NUMERIC
+055700         MOVE "N" TO WS-VALID-SWITCH
+055800     END-IF
+055900     IF DL100-TRANS-NAME = SPACES
+056000         MOVE "N" TO WS-VALID-SWITCH
+056100     END-IF.
+056200 VALIDATE-RECORD-EXIT.
+056300     EXIT.
+056400*
+056500******************************************************************
+056600* WRITE-ERROR-RECORD - send a record that failed VALIDATE-RECORD
+056700* to the reject file instead of letting it flow through to the
+056800* report or audit trail.
+056900******************************************************************
+057000 WRITE-ERROR-RECORD.
+057100     ADD 1 TO WS-ERROR-COUNT
+057200     MOVE DL100-TRANS-RECORD TO DL100-ERROR-TRANS-REC
+057300     WRITE DL100-ERROR-TRANS-REC
+057400     IF NOT WS-FS-ERROR-OK
+057500         MOVE "DL100-ERROR-FILE" TO WS-ABEND-FILE-NAME
+057600         MOVE WS-FS-ERROR TO WS-ABEND-STATUS
+057700         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+057800     END-IF.
+057900 WRITE-ERROR-RECORD-EXIT.
+058000     EXIT.
+058100*
+058200******************************************************************
+058300* READ-TRANS-RECORD - read the next transaction record.
+058400******************************************************************
+058500 READ-TRANS-RECORD.
+058600     READ DL100-TRANS-FILE
+058700         AT END
+058800             MOVE "Y" TO WS-EOF-SWITCH
+058900     END-READ
+059000     IF WS-FS-TRANS-OK
+059100         ADD 1 TO WS-RECORD-COUNT
+059200     ELSE
+059300         IF NOT WS-FS-TRANS-EOF
+059400             MOVE "DL100-TRANS-FILE" TO WS-ABEND-FILE-NAME
+059500             MOVE WS-FS-TRANS TO WS-ABEND-STATUS
+059600             PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+059700         END-IF
+059800     END-IF.
+059900 READ-TRANS-RECORD-EXIT.
+060000     EXIT.
+060100*
+060200******************************************************************
+060300* VALIDATE-SUBCALL - entered instead of the batch cycle when
+060400* another program calls TESTE as a validation/lookup
+060500* subroutine, passing one record area and getting a return
+060600* code back: 0 is valid, 4 is a field-level edit failure, and
+060700* 8 means the key fields are not even numeric, so the record
+060800* cannot be identified in any report, audit or reject file.
+060900******************************************************************
+061000 VALIDATE-SUBCALL.
+061100     MOVE LK-TRANS-RECORD TO DL100-TRANS-RECORD
+061200     IF DL100-TRANS-ACCT-NO NOT NUMERIC
+061300         OR DL100-TRANS-SEQ-NO NOT NUMERIC
+061400         MOVE 8 TO LK-RETURN-CODE
+061500     ELSE
+061600         PERFORM VALIDATE-RECORD THRU VALIDATE-RECORD-EXIT
+061700         IF WS-RECORD-VALID
+061800             MOVE ZERO TO LK-RETURN-CODE
+061900         ELSE
+062000             MOVE 4 TO LK-RETURN-CODE
+062100         END-IF
+062200     END-IF.
+062300 VALIDATE-SUBCALL-EXIT.
+062400     EXIT.
+062500*
+062600******************************************************************
+062700* INTERACTIVE-MAINTENANCE - entered instead of the batch cycle
+062800* when WS-RUN-MODE-SWITCH comes in as "I", for one-off fixes to
+062900* DL100-MASTER-FILE without waiting for the next batch run.
+063000******************************************************************
+063100 INTERACTIVE-MAINTENANCE.
+063200     MOVE "N" TO WS-MAINT-EXIT-SWITCH
+063300     OPEN I-O DL100-MASTER-FILE
+063400     IF NOT WS-FS-MASTER-OK
+063500         MOVE "DL100-MASTER-FILE" TO WS-ABEND-FILE-NAME
+063600         MOVE WS-FS-MASTER TO WS-ABEND-STATUS
+063700         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+063800     END-IF
+063900     PERFORM DISPLAY-MAINT-MENU THRU DISPLAY-MAINT-MENU-EXIT
+064000         UNTIL WS-MAINT-DONE
+064100     CLOSE DL100-MASTER-FILE
+064200     IF NOT WS-FS-MASTER-OK
+064300         MOVE "DL100-MASTER-FILE" TO WS-ABEND-FILE-NAME
+064400         MOVE WS-FS-MASTER TO WS-ABEND-STATUS
+064500         PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+064600     END-IF.
+064700 INTERACTIVE-MAINTENANCE-EXIT.
+064800     EXIT.
+064900*
+065000******************************************************************
+065100* DISPLAY-MAINT-MENU - one pass through the add/change/inquire
+065200* menu; loops in INTERACTIVE-MAINTENANCE until the operator
+065300* chooses X to exit.
+065400******************************************************************
+065500 DISPLAY-MAINT-MENU.
+065600     DISPLAY "1 - ADD RECORD     2 - CHANGE RECORD"
+065700     DISPLAY "3 - INQUIRE RECORD X - EXIT MAINTENANCE"
+065800     DISPLAY "ENTER CHOICE: "
+065900     ACCEPT WS-MENU-CHOICE
+066000     EVALUATE WS-MENU-CHOICE
+066100         WHEN "1"
+066200             PERFORM ADD-MASTER-RECORD THRU ADD-MASTER-RECORD-EXIT
+066300         WHEN "2"
+066400             PERFORM CHANGE-MASTER-RECORD
+066500                 THRU CHANGE-MASTER-RECORD-EXIT
+066600         WHEN "3"
+066700             PERFORM INQUIRE-MASTER-RECORD
+066800                 THRU INQUIRE-MASTER-RECORD-EXIT
+066900         WHEN "X"
+067000             MOVE "Y" TO WS-MAINT-EXIT-SWITCH
+067100         WHEN OTHER
+067200             DISPLAY "*** INVALID CHOICE, TRY AGAIN ***"
+067300     END-EVALUATE.
+067400 DISPLAY-MAINT-MENU-EXIT.
+067500     EXIT.
+067600*
+067700******************************************************************
+067800* ADD-MASTER-RECORD - add a new record to DL100-MASTER-FILE.
+067900******************************************************************
+068000 ADD-MASTER-RECORD.
+068100     DISPLAY "ENTER ACCOUNT NUMBER: "
+068200     ACCEPT WS-MAINT-ACCT-NO
+068300     DISPLAY "ENTER NAME: "
+068400     ACCEPT WS-MAINT-NAME
+068500     DISPLAY "ENTER STATUS (A = ACTIVE, I = INACTIVE): "
+068600     ACCEPT WS-MAINT-STATUS
+068700     MOVE WS-MAINT-ACCT-NO TO DL100-MASTER-ACCT-NO
+068800     MOVE WS-MAINT-NAME TO DL100-MASTER-NAME
+068900     MOVE WS-MAINT-STATUS TO DL100-MASTER-STATUS
+069000     WRITE DL100-MASTER-RECORD
+069100     IF WS-FS-MASTER-OK
+069200         DISPLAY "*** RECORD ADDED ***"
+069300     ELSE
+069400         IF WS-FS-MASTER-DUP-KEY
+069500             DISPLAY "*** ADD FAILED, DUPLICATE ACCOUNT ***"
+069600         ELSE
+069700             MOVE "DL100-MASTER-FILE" TO WS-ABEND-FILE-NAME
+069800             MOVE WS-FS-MASTER TO WS-ABEND-STATUS
+069900             PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+070000         END-IF
+070100     END-IF.
+070200 ADD-MASTER-RECORD-EXIT.
+070300     EXIT.
+070400*
+070500******************************************************************
+070600* CHANGE-MASTER-RECORD - update the name on an existing record.
+070700******************************************************************
+070800 CHANGE-MASTER-RECORD.
+070900     DISPLAY "ENTER ACCOUNT NUMBER: "
+071000     ACCEPT WS-MAINT-ACCT-NO
+071100     MOVE WS-MAINT-ACCT-NO TO DL100-MASTER-ACCT-NO
+071200     READ DL100-MASTER-FILE KEY IS DL100-MASTER-ACCT-NO
+071300     IF WS-FS-MASTER-OK
+071400         DISPLAY "ENTER NEW NAME: "
+071500         ACCEPT WS-MAINT-NAME
+071600         MOVE WS-MAINT-NAME TO DL100-MASTER-NAME
+071700         REWRITE DL100-MASTER-RECORD
+071800         IF WS-FS-MASTER-OK
+071900             DISPLAY "*** RECORD CHANGED ***"
+072000         ELSE
+072100             DISPLAY "*** CHANGE FAILED, STATUS " WS-FS-MASTER
+072200         END-IF
+072300     ELSE
+072400         IF WS-FS-MASTER-NOT-FOUND
+072500             DISPLAY "*** RECORD NOT FOUND ***"
+072600         ELSE
+072700             MOVE "DL100-MASTER-FILE" TO WS-ABEND-FILE-NAME
+072800             MOVE WS-FS-MASTER TO WS-ABEND-STATUS
+072900             PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+073000         END-IF
+073100     END-IF.
+073200 CHANGE-MASTER-RECORD-EXIT.
+073300     EXIT.
+073400*
+073500******************************************************************
+073600* INQUIRE-MASTER-RECORD - display an existing record by key.
+073700******************************************************************
+073800 INQUIRE-MASTER-RECORD.
+073900     DISPLAY "ENTER ACCOUNT NUMBER: "
+074000     ACCEPT WS-MAINT-ACCT-NO
+074100     MOVE WS-MAINT-ACCT-NO TO DL100-MASTER-ACCT-NO
+074200     READ DL100-MASTER-FILE KEY IS DL100-MASTER-ACCT-NO
+074300     IF WS-FS-MASTER-OK
+074400         DISPLAY "NAME  : " DL100-MASTER-NAME
+074500         DISPLAY "STATUS: " DL100-MASTER-STATUS
+074600     ELSE
+074700         IF WS-FS-MASTER-NOT-FOUND
+074800             DISPLAY "*** RECORD NOT FOUND ***"
+074900         ELSE
+075000             MOVE "DL100-MASTER-FILE" TO WS-ABEND-FILE-NAME
+075100             MOVE WS-FS-MASTER TO WS-ABEND-STATUS
+075200             PERFORM ERROR-PARAGRAPH THRU ERROR-PARAGRAPH-EXIT
+075300         END-IF
+075400     END-IF.
+075500 INQUIRE-MASTER-RECORD-EXIT.
+075600     EXIT.
+075700*
+075800******************************************************************
+075900* ERROR-PARAGRAPH - display the bad file status and take a
+076000* controlled abend.  A standalone batch run has no caller to
+076100* return control to, so it takes STOP RUN as before; a run
+076200* entered as a subprogram (VALIDATE-SUBCALL or interactive
+076300* maintenance under LK-RUN-MODE) GOBACKs with a bad return code
+076400* instead, so an I-O failure on our side does not tear down the
+076500* caller's own run unit.
+076600******************************************************************
+076700 ERROR-PARAGRAPH.
+076800     DISPLAY "*** I-O ERROR ON " WS-ABEND-FILE-NAME
+076900     DISPLAY "*** FILE STATUS IS " WS-ABEND-STATUS
+077000     IF WS-CALLED-AS-SUBPROGRAM
+077100         DISPLAY "*** TESTE RETURNING TO CALLER, RETURN CODE "
+077200             WS-ABEND-RETURN-CODE
+077300         IF ADDRESS OF LK-RETURN-CODE NOT = NULL
+077400             MOVE WS-ABEND-RETURN-CODE TO LK-RETURN-CODE
+077500         END-IF
+077600         GOBACK
+077700     ELSE
+077800         DISPLAY "*** TESTE ABENDING WITH RETURN CODE "
+077900             WS-ABEND-RETURN-CODE
+078000         MOVE WS-ABEND-RETURN-CODE TO RETURN-CODE
+078100         STOP RUN
+078200     END-IF.
+078300 ERROR-PARAGRAPH-EXIT.
+078400     EXIT.
+078500 END PROGRAM TESTE.
